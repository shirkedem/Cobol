@@ -4,33 +4,68 @@
 
        PROGRAM-ID. BANKSYSTEM.
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        *> env div links external files and devices to the program.
          INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-         *> file control is a paragraph within io section. 
+         *> file control is a paragraph within io section.
          *> uses to define external files linked to the program.
-           SELECT CUSTOMER-FILE ASSIGN TO "customers.dat".
-           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat".
+           SELECT CUSTOMER-FILE ASSIGN TO "customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "transactions.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "control.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTRL-FILE-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "runlog.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FILE-STATUS.
 
        DATA DIVISION.
-       *> data div is where all data items are defined. 
-       *> file section is a paragraph within data division. 
+       *> data div is where all data items are defined.
+       *> file section is a paragraph within data division.
        *> used to define the structure of external files.
          FILE SECTION.
          FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD.
-         *> record layout for customer file (id, name, balance).
-         *> 01 is level number for top-level record.
-         *> 05 is for fields within the record (hierarchy).
-          05 CUSTOMER-ID      PIC 9(6).    *> id is numeric, 6 digits.
-          05 CUSTOMER-NAME    PIC X(30).   *> name is alphanumeric, 30 chars.
+         *> record layout for customer file (id, name).
+         *> keyed on CUSTOMER-ID so we can READ directly instead of scanning.
+           COPY CUSTREC.
 
          FD ACCOUNT-FILE.
-       01 ACCOUNT-RECORD.
-          05 ACCOUNT-NUMBER   PIC 9(10).
-          05 ACCOUNT-TYPE     PIC A(10).
-          05 ACCOUNT-BALANCE  PIC 9(9)V99.
+         *> keyed on ACCOUNT-NUMBER so we can READ directly instead of scanning.
+           COPY ACCTREC.
+
+         FD TRANSACTION-FILE.
+         *> ledger of deposits/withdrawals posted against ACCOUNT-BALANCE.
+           COPY TRANREC.
+
+         FD AUDIT-FILE.
+         *> trail of every CREATE-CUSTOMER/OPEN-ACCOUNT action, for
+         *> reconciling records that look wrong later.
+           COPY AUDITREC.
+
+         FD CONTROL-FILE.
+         *> single-record running total, kept in step with every posted
+         *> transaction so the nightly job in eodrecon.cbl has an
+         *> independent figure to check ACCOUNT-FILE against.
+           COPY CTRLREC.
+
+         FD RUN-LOG-FILE.
+         *> one line per interactive session: start/end timestamps and
+         *> how many customers/accounts got created that session.
+           COPY RUNLOGREC.
 
          *> ws section is for temp data storage during program execution.
          WORKING-STORAGE SECTION.
@@ -47,16 +82,66 @@
        01 WS-EOF              PIC X       VALUE "N".
        01 WS-TEMP             PIC X(100).
 
+       01 WS-CUST-FILE-STATUS PIC X(2)    VALUE "00".
+       01 WS-ACCT-FILE-STATUS PIC X(2)    VALUE "00".
+       01 WS-TRAN-FILE-STATUS PIC X(2)    VALUE "00".
+       01 WS-AUDIT-FILE-STATUS PIC X(2)   VALUE "00".
+       01 WS-CTRL-FILE-STATUS PIC X(2)    VALUE "00".
+       01 WS-RUNLOG-FILE-STATUS PIC X(2)  VALUE "00".
+
+       *> fields used for posting deposits/withdrawals
+       01 WS-TRAN-ACCT-NUM    PIC 9(10).
+       01 WS-TRAN-TYPE        PIC X.
+       01 WS-TRAN-AMOUNT-TXT  PIC X(12).
+       01 WS-TRAN-AMOUNT      PIC 9(9)V99.
+       01 WS-TRAN-AMOUNT-SGN  PIC S9(9)V99.
+       01 WS-PROJECTED-BAL    PIC S9(9)V99.
+
+       *> fields used for closing accounts / removing customers
+       01 WS-CLOSE-ACCT-NUM   PIC 9(10).
+       01 WS-REMOVE-CUST-ID   PIC 9(6).
+       01 WS-HAS-ACCOUNTS     PIC X       VALUE "N".
+
+       *> enumerated list of valid account types, shared with
+       *> bankbatch.cbl so the list only has to change in one place.
+           COPY ACCTTYPE.
+
+       *> fields used to build a YYYYMMDD stamp from FUNCTION CURRENT-DATE,
+       *> the same way hello.cbl pulls apart its date/time.
+       01 WS-DATETIME         PIC X(20).
+       01 WS-CURRENT-DATE     PIC X(8).
+       01 WS-CURRENT-TIMESTAMP PIC X(14).
+
+       *> fields used for writing audit trail entries
+       01 WS-AUDIT-KEY-TXT    PIC X(10).
+
+       *> fields used for the session start/end banners and run log,
+       *> breaking the timestamp apart the way hello.cbl displays it
+       01 WS-YEAR              PIC X(4).
+       01 WS-MONTH             PIC X(2).
+       01 WS-DAY               PIC X(2).
+       01 WS-HOUR              PIC X(2).
+       01 WS-MINUTE            PIC X(2).
+       01 WS-SECOND            PIC X(2).
+       01 WS-SESSION-START-TS  PIC X(14).
+       01 WS-SESSION-END-TS    PIC X(14).
+       01 WS-SESSION-CUST-CREATED PIC 9(6) VALUE ZEROS.
+       01 WS-SESSION-ACCT-CREATED PIC 9(6) VALUE ZEROS.
+
 
        PROCEDURE DIVISION.
        *> procedure div contains the executable code.
        MAIN-LOGIC.
+           PERFORM START-BANNER
            PERFORM UNTIL WS-EXIT-CONDITION = "Y"
                    DISPLAY " "
                    DISPLAY "-- Welcome to the Banking System --"
                    DISPLAY "1. Create Customer"
                    DISPLAY "2. Open Account for Customer"
-                   DISPLAY "3. Exit"
+                   DISPLAY "3. Post Deposit/Withdrawal"
+                   DISPLAY "4. Close Account"
+                   DISPLAY "5. Remove Customer"
+                   DISPLAY "6. Exit"
                    DISPLAY "Choose an option: "
                    ACCEPT WS-USER-CHOICE
                    EVALUATE WS-USER-CHOICE
@@ -66,6 +151,12 @@
                    WHEN "2"
                         PERFORM OPEN-ACCOUNT
                    WHEN "3"
+                        PERFORM POST-TRANSACTION
+                   WHEN "4"
+                        PERFORM CLOSE-ACCOUNT
+                   WHEN "5"
+                        PERFORM REMOVE-CUSTOMER
+                   WHEN "6"
                         MOVE "Y" TO WS-EXIT-CONDITION
                         *> use of Y to determine exit condition
                         PERFORM EXIT-MESSAGE
@@ -76,87 +167,410 @@
            STOP RUN.
        
        CREATE-CUSTOMER.
-           DISPLAY " " 
+           DISPLAY " "
            DISPLAY "Creating a new customer..."
            DISPLAY "Enter Customer ID (6 digits): "
            ACCEPT WS-INPUT-CUST-ID
-           
+
            *> Validate Customer ID format
            IF WS-INPUT-CUST-ID < 0 OR WS-INPUT-CUST-ID > 999999
               DISPLAY "Invalid Customer ID. Must be 6 digits."
               EXIT PARAGRAPH
            END-IF
-           
-           *> Check if Customer ID already exists (open INPUT first)
-           MOVE "N" TO WS-FOUND
-           MOVE "N" TO WS-EOF
-           OPEN INPUT CUSTOMER-FILE
-           PERFORM UNTIL WS-EOF = "Y" OR WS-FOUND = "Y"
-                   READ CUSTOMER-FILE
-                   AT END
-                      MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF CUSTOMER-ID = WS-INPUT-CUST-ID
-                          MOVE "Y" TO WS-FOUND
-                       END-IF
-                   END-READ
-           END-PERFORM
-           CLOSE CUSTOMER-FILE
-           
+
+           *> Check if Customer ID already exists with a direct key read
+           *> instead of scanning the whole file.
+           PERFORM OPEN-CUSTOMER-IO
+           MOVE WS-INPUT-CUST-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
            IF WS-FOUND = "Y"
+              CLOSE CUSTOMER-FILE
               DISPLAY "Customer ID already exists. Enter another ID."
               EXIT PARAGRAPH
            END-IF
-           
+
            *> ID is unique, proceed to create customer
            MOVE WS-INPUT-CUST-ID TO CUSTOMER-ID
            DISPLAY "Enter Name: "
            ACCEPT CUSTOMER-NAME
-           
-           *> Now open for EXTEND to write the new customer
-           OPEN EXTEND CUSTOMER-FILE
+
+           *> Reject a blank/all-spaces name the same way we already
+           *> reject an out-of-range ID.
+           IF CUSTOMER-NAME = SPACES
+              CLOSE CUSTOMER-FILE
+              DISPLAY "Invalid Name. Cannot be blank."
+              EXIT PARAGRAPH
+           END-IF
+
            WRITE CUSTOMER-RECORD
            CLOSE CUSTOMER-FILE
            DISPLAY "Customer created successfully."
+           ADD 1 TO WS-SESSION-CUST-CREATED
+
+           MOVE WS-INPUT-CUST-ID TO WS-AUDIT-KEY-TXT
+           MOVE "CREATE-CUSTOMER"  TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD
            EXIT PARAGRAPH.
 
        OPEN-ACCOUNT.
            DISPLAY "Opening a new account..."
            DISPLAY "Enter Customer ID (6 digits): "
            ACCEPT WS-SEARCH-ID-TXT
-             *> Verify if customer exists
-           MOVE "N" TO WS-FOUND
-           MOVE "N" TO WS-EOF
-           OPEN INPUT CUSTOMER-FILE
-           PERFORM UNTIL WS-EOF = "Y"
-                   READ CUSTOMER-FILE
-                   AT END
-                      MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       IF CUSTOMER-ID = WS-SEARCH-ID-TXT
-                          MOVE "Y" TO WS-FOUND
-                       END-IF
-                   END-READ
-           END-PERFORM
+             *> Verify if customer exists with a direct key read
+             *> instead of scanning the whole file.
+           PERFORM OPEN-CUSTOMER-IO
+           MOVE WS-SEARCH-ID-TXT TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
            CLOSE CUSTOMER-FILE
            IF WS-FOUND = "Y"
               DISPLAY "Customer found. Proceeding to open account."
               DISPLAY "Enter Account Number (10 digits): "
               ACCEPT ACCOUNT-NUMBER
-              DISPLAY "Enter Account Type (e.g., Savings, Checking): "
-              ACCEPT ACCOUNT-TYPE
-              MOVE 0 TO ACCOUNT-BALANCE
 
-              OPEN EXTEND ACCOUNT-FILE
-              WRITE ACCOUNT-RECORD
+              *> Check for a duplicate account number with a direct key
+              *> read before WRITE, same as BATCH-OPEN-ACCOUNT does -
+              *> ACCOUNT-FILE is keyed on ACCOUNT-NUMBER, so an
+              *> undeclared duplicate key would otherwise abend WRITE.
+              PERFORM OPEN-ACCOUNT-IO
+              READ ACCOUNT-FILE
+                  INVALID KEY
+                      MOVE "N" TO WS-FOUND
+                  NOT INVALID KEY
+                      MOVE "Y" TO WS-FOUND
+              END-READ
               CLOSE ACCOUNT-FILE
-              DISPLAY "Account opened successfully."
+
+              IF WS-FOUND = "Y"
+                 DISPLAY "Account Number already exists. "
+                         "Cannot open account."
+              ELSE
+                 MOVE "N" TO WS-TYPE-VALID
+                 PERFORM UNTIL WS-TYPE-VALID = "Y"
+                         DISPLAY "Enter Account Type (Savings, "
+                                 "Checking, Money Market): "
+                         ACCEPT ACCOUNT-TYPE
+                         PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                                 UNTIL WS-TYPE-IDX > 3
+                                 IF ACCOUNT-TYPE =
+                                    WS-VALID-ACCT-TYPE(WS-TYPE-IDX)
+                                    MOVE "Y" TO WS-TYPE-VALID
+                                 END-IF
+                         END-PERFORM
+                         IF WS-TYPE-VALID = "N"
+                            DISPLAY "Invalid account type. Try again."
+                         END-IF
+                 END-PERFORM
+                 MOVE 0 TO ACCOUNT-BALANCE
+                 MOVE WS-SEARCH-ID-TXT TO ACCOUNT-CUST-ID
+                 IF ACCOUNT-TYPE = "Checking"
+                    MOVE 500.00 TO ACCOUNT-OVERDRAFT-LIMIT
+                 ELSE
+                    MOVE 0 TO ACCOUNT-OVERDRAFT-LIMIT
+                 END-IF
+
+                 PERFORM OPEN-ACCOUNT-IO
+                 WRITE ACCOUNT-RECORD
+                 CLOSE ACCOUNT-FILE
+                 DISPLAY "Account opened successfully."
+                 ADD 1 TO WS-SESSION-ACCT-CREATED
+
+                 MOVE ACCOUNT-NUMBER TO WS-AUDIT-KEY-TXT
+                 MOVE "OPEN-ACCOUNT"   TO AUDIT-ACTION
+                 PERFORM WRITE-AUDIT-RECORD
+              END-IF
            ELSE
               DISPLAY "Customer ID not found. Cannot open account."
            END-IF
            EXIT PARAGRAPH.
 
+       POST-TRANSACTION.
+           DISPLAY " "
+           DISPLAY "Posting a deposit or withdrawal..."
+           DISPLAY "Enter Account Number (10 digits): "
+           ACCEPT WS-TRAN-ACCT-NUM
+
+           PERFORM OPEN-ACCOUNT-IO
+           MOVE WS-TRAN-ACCT-NUM TO ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "N"
+              CLOSE ACCOUNT-FILE
+              DISPLAY "Account not found. Cannot post transaction."
+              EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter Type (D=Deposit, W=Withdrawal): "
+           ACCEPT WS-TRAN-TYPE
+           IF WS-TRAN-TYPE NOT = "D" AND WS-TRAN-TYPE NOT = "W"
+              CLOSE ACCOUNT-FILE
+              DISPLAY "Invalid transaction type. Must be D or W."
+              EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Enter Amount (e.g. 100.50): "
+           ACCEPT WS-TRAN-AMOUNT-TXT
+           COMPUTE WS-TRAN-AMOUNT-SGN =
+              FUNCTION NUMVAL(WS-TRAN-AMOUNT-TXT)
+
+           IF WS-TRAN-AMOUNT-SGN NOT > 0
+              CLOSE ACCOUNT-FILE
+              DISPLAY "Invalid amount. Must be greater than zero."
+              EXIT PARAGRAPH
+           END-IF
+           MOVE WS-TRAN-AMOUNT-SGN TO WS-TRAN-AMOUNT
+
+           IF WS-TRAN-TYPE = "D"
+              ADD WS-TRAN-AMOUNT TO ACCOUNT-BALANCE
+           ELSE
+              *> A checking account may dip to its approved overdraft
+              *> limit; anything else (e.g. savings) can't go negative.
+              COMPUTE WS-PROJECTED-BAL =
+                 ACCOUNT-BALANCE - WS-TRAN-AMOUNT
+              IF WS-PROJECTED-BAL < 0 - ACCOUNT-OVERDRAFT-LIMIT
+                 CLOSE ACCOUNT-FILE
+                 DISPLAY "Insufficient funds. Withdrawal rejected."
+                 EXIT PARAGRAPH
+              END-IF
+              SUBTRACT WS-TRAN-AMOUNT FROM ACCOUNT-BALANCE
+           END-IF
+
+           REWRITE ACCOUNT-RECORD
+           CLOSE ACCOUNT-FILE
+
+           PERFORM UPDATE-CONTROL-TOTAL
+
+           PERFORM GET-CURRENT-DATE
+           MOVE WS-TRAN-ACCT-NUM TO TRAN-ACCOUNT-NUMBER
+           MOVE WS-TRAN-TYPE     TO TRAN-TYPE
+           MOVE WS-TRAN-AMOUNT   TO TRAN-AMOUNT
+           MOVE WS-CURRENT-DATE  TO TRAN-DATE
+           OPEN EXTEND TRANSACTION-FILE
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE
+
+           DISPLAY "Transaction posted successfully. New balance: "
+                   ACCOUNT-BALANCE
+           EXIT PARAGRAPH.
+
+       CLOSE-ACCOUNT.
+           DISPLAY " "
+           DISPLAY "Closing an account..."
+           DISPLAY "Enter Account Number (10 digits): "
+           ACCEPT WS-CLOSE-ACCT-NUM
+
+           PERFORM OPEN-ACCOUNT-IO
+           MOVE WS-CLOSE-ACCT-NUM TO ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "N"
+              CLOSE ACCOUNT-FILE
+              DISPLAY "Account not found."
+              EXIT PARAGRAPH
+           END-IF
+
+           *> A non-zero balance can't just vanish from ACCOUNT-FILE -
+           *> CONTROL-TOTAL would still carry it and eodrecon.cbl would
+           *> flag a permanent reconciliation break. Same guard style as
+           *> REMOVE-CUSTOMER refusing to remove a customer with an
+           *> open account.
+           IF ACCOUNT-BALANCE NOT = 0
+              CLOSE ACCOUNT-FILE
+              DISPLAY "Account balance is not zero. Cannot close."
+              EXIT PARAGRAPH
+           END-IF
+
+           DELETE ACCOUNT-FILE RECORD
+           CLOSE ACCOUNT-FILE
+           DISPLAY "Account closed successfully."
+           EXIT PARAGRAPH.
+
+       REMOVE-CUSTOMER.
+           DISPLAY " "
+           DISPLAY "Removing a customer..."
+           DISPLAY "Enter Customer ID (6 digits): "
+           ACCEPT WS-REMOVE-CUST-ID
+
+           *> A customer can't be removed while they still hold an open
+           *> account, so scan ACCOUNT-FILE for any account owned by them.
+           MOVE "N" TO WS-HAS-ACCOUNTS
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "35"
+              PERFORM UNTIL WS-EOF = "Y" OR WS-HAS-ACCOUNTS = "Y"
+                      READ ACCOUNT-FILE NEXT RECORD
+                      AT END
+                         MOVE "Y" TO WS-EOF
+                      NOT AT END
+                          IF ACCOUNT-CUST-ID = WS-REMOVE-CUST-ID
+                             MOVE "Y" TO WS-HAS-ACCOUNTS
+                          END-IF
+                      END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF
+
+           IF WS-HAS-ACCOUNTS = "Y"
+              DISPLAY "Customer has an open account. Cannot remove."
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM OPEN-CUSTOMER-IO
+           MOVE WS-REMOVE-CUST-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "N"
+              CLOSE CUSTOMER-FILE
+              DISPLAY "Customer not found."
+              EXIT PARAGRAPH
+           END-IF
+
+           DELETE CUSTOMER-FILE RECORD
+           CLOSE CUSTOMER-FILE
+           DISPLAY "Customer removed successfully."
+           EXIT PARAGRAPH.
+
+       GET-CURRENT-DATE.
+           *> Pulls today's date/time out of FUNCTION CURRENT-DATE the same
+           *> way hello.cbl does, keeping the YYYYMMDD and YYYYMMDDHHMMSS
+           *> portions other paragraphs need.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           MOVE WS-DATETIME(1:8) TO WS-CURRENT-DATE
+           MOVE WS-DATETIME(1:14) TO WS-CURRENT-TIMESTAMP
+           EXIT PARAGRAPH.
+
+       WRITE-AUDIT-RECORD.
+           *> Appends one audit line. Caller sets WS-AUDIT-KEY-TXT and
+           *> AUDIT-ACTION before performing this paragraph.
+           PERFORM GET-CURRENT-DATE
+           MOVE WS-AUDIT-KEY-TXT     TO AUDIT-KEY
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           EXIT PARAGRAPH.
+
+       OPEN-CUSTOMER-IO.
+           *> Indexed files must exist before OPEN I-O will succeed, so
+           *> create an empty one the first time the program runs.
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS = "35"
+              OPEN OUTPUT CUSTOMER-FILE
+              CLOSE CUSTOMER-FILE
+              OPEN I-O CUSTOMER-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       OPEN-ACCOUNT-IO.
+           *> Indexed files must exist before OPEN I-O will succeed, so
+           *> create an empty one the first time the program runs.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS = "35"
+              OPEN OUTPUT ACCOUNT-FILE
+              CLOSE ACCOUNT-FILE
+              OPEN I-O ACCOUNT-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       UPDATE-CONTROL-TOTAL.
+           *> Keeps CONTROL-FILE's running total in step with every
+           *> posted transaction. Caller adds/subtracts WS-TRAN-AMOUNT
+           *> into CONTROL-TOTAL before performing this paragraph.
+           OPEN I-O CONTROL-FILE
+           IF WS-CTRL-FILE-STATUS = "35"
+              MOVE ZEROS TO CONTROL-TOTAL
+              OPEN OUTPUT CONTROL-FILE
+              WRITE CONTROL-RECORD
+              CLOSE CONTROL-FILE
+              OPEN I-O CONTROL-FILE
+           END-IF
+           READ CONTROL-FILE NEXT RECORD
+           IF WS-TRAN-TYPE = "D"
+              ADD WS-TRAN-AMOUNT TO CONTROL-TOTAL
+           ELSE
+              SUBTRACT WS-TRAN-AMOUNT FROM CONTROL-TOTAL
+           END-IF
+           REWRITE CONTROL-RECORD
+           CLOSE CONTROL-FILE
+           EXIT PARAGRAPH.
+
+       START-BANNER.
+           *> Stamps the session start time and shows it the way
+           *> hello.cbl breaks FUNCTION CURRENT-DATE apart for display.
+           PERFORM GET-CURRENT-DATE
+           MOVE WS-CURRENT-TIMESTAMP TO WS-SESSION-START-TS
+           PERFORM SPLIT-SESSION-TIMESTAMP
+           DISPLAY " "
+           DISPLAY "-- BANKSYSTEM session started "
+                   WS-YEAR "-" WS-MONTH "-" WS-DAY " "
+                   WS-HOUR ":" WS-MINUTE ":" WS-SECOND " --"
+           EXIT PARAGRAPH.
+
+       END-BANNER.
+           *> Stamps the session end time, shows it, and appends both
+           *> timestamps plus this session's creation counts to the run
+           *> log so usage can be checked at a glance later.
+           PERFORM GET-CURRENT-DATE
+           MOVE WS-CURRENT-TIMESTAMP TO WS-SESSION-END-TS
+           PERFORM SPLIT-SESSION-TIMESTAMP
+           DISPLAY "-- BANKSYSTEM session ended   "
+                   WS-YEAR "-" WS-MONTH "-" WS-DAY " "
+                   WS-HOUR ":" WS-MINUTE ":" WS-SECOND " --"
+           DISPLAY "Customers created this session: "
+                   WS-SESSION-CUST-CREATED
+           DISPLAY "Accounts created this session:  "
+                   WS-SESSION-ACCT-CREATED
+           PERFORM WRITE-RUN-LOG-RECORD
+           EXIT PARAGRAPH.
+
+       SPLIT-SESSION-TIMESTAMP.
+           *> WS-CURRENT-TIMESTAMP is set by whichever banner performed
+           *> GET-CURRENT-DATE just before calling this paragraph.
+           MOVE WS-CURRENT-TIMESTAMP(1:4)  TO WS-YEAR
+           MOVE WS-CURRENT-TIMESTAMP(5:2)  TO WS-MONTH
+           MOVE WS-CURRENT-TIMESTAMP(7:2)  TO WS-DAY
+           MOVE WS-CURRENT-TIMESTAMP(9:2)  TO WS-HOUR
+           MOVE WS-CURRENT-TIMESTAMP(11:2) TO WS-MINUTE
+           MOVE WS-CURRENT-TIMESTAMP(13:2) TO WS-SECOND
+           EXIT PARAGRAPH.
+
+       WRITE-RUN-LOG-RECORD.
+           MOVE WS-SESSION-START-TS      TO RUNLOG-START-TS
+           MOVE WS-SESSION-END-TS        TO RUNLOG-END-TS
+           MOVE WS-SESSION-CUST-CREATED  TO RUNLOG-CUST-CREATED
+           MOVE WS-SESSION-ACCT-CREATED  TO RUNLOG-ACCT-CREATED
+           OPEN EXTEND RUN-LOG-FILE
+           WRITE RUNLOG-RECORD
+           CLOSE RUN-LOG-FILE
+           EXIT PARAGRAPH.
+
        EXIT-MESSAGE.
+           PERFORM END-BANNER
            DISPLAY "Goodbye.".
            STOP RUN.
 
