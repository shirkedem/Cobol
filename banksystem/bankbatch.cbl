@@ -0,0 +1,226 @@
+      *> Batch-mode entry point for BANKSYSTEM: takes a stack of
+      *> account-opening/customer-creation requests from an input file
+      *> (BATCH-REQUEST-FILE) and processes them the same way
+      *> CREATE-CUSTOMER/OPEN-ACCOUNT do interactively, so a job can be
+      *> submitted overnight instead of keying requests in one at a time.
+      *> Meant to be driven by banksystem/jcl/BANKBAT.jcl.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. BANKBAT.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT BATCH-REQUEST-FILE ASSIGN TO "batchreq.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BREQ-FILE-STATUS.
+           SELECT CUSTOMER-FILE ASSIGN TO "customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD BATCH-REQUEST-FILE.
+           COPY BREQREC.
+
+         FD CUSTOMER-FILE.
+           COPY CUSTREC.
+
+         FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+         FD AUDIT-FILE.
+           COPY AUDITREC.
+
+         WORKING-STORAGE SECTION.
+       01 WS-BREQ-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-CUST-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-ACCT-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-AUDIT-FILE-STATUS PIC X(2)  VALUE "00".
+       01 WS-EOF               PIC X     VALUE "N".
+       01 WS-FOUND             PIC X     VALUE "N".
+
+       01 WS-REQUESTS-READ     PIC 9(6)  VALUE ZEROS.
+       01 WS-CUSTOMERS-CREATED PIC 9(6)  VALUE ZEROS.
+       01 WS-ACCOUNTS-OPENED   PIC 9(6)  VALUE ZEROS.
+       01 WS-REQUESTS-REJECTED PIC 9(6)  VALUE ZEROS.
+
+       01 WS-DATETIME          PIC X(20).
+       01 WS-CURRENT-TIMESTAMP PIC X(14).
+       01 WS-AUDIT-KEY-TXT     PIC X(10).
+
+       *> same enumerated account types OPEN-ACCOUNT validates against
+           COPY ACCTTYPE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " "
+           DISPLAY "-- BANKSYSTEM Batch Run --"
+
+           PERFORM OPEN-CUSTOMER-IO
+           PERFORM OPEN-ACCOUNT-IO
+           OPEN INPUT BATCH-REQUEST-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+                   READ BATCH-REQUEST-FILE
+                   AT END
+                      MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REQUESTS-READ
+                       PERFORM PROCESS-ONE-REQUEST
+                   END-READ
+           END-PERFORM
+
+           CLOSE BATCH-REQUEST-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY " "
+           DISPLAY "-- Batch Run Report --"
+           DISPLAY "Requests read:      " WS-REQUESTS-READ
+           DISPLAY "Customers created:  " WS-CUSTOMERS-CREATED
+           DISPLAY "Accounts opened:    " WS-ACCOUNTS-OPENED
+           DISPLAY "Requests rejected:  " WS-REQUESTS-REJECTED
+           STOP RUN.
+
+       PROCESS-ONE-REQUEST.
+           EVALUATE BREQ-TYPE
+               WHEN "C"
+                   PERFORM BATCH-CREATE-CUSTOMER
+               WHEN "A"
+                   PERFORM BATCH-OPEN-ACCOUNT
+               WHEN OTHER
+                   DISPLAY "Unknown request type, rejected: " BREQ-TYPE
+                   ADD 1 TO WS-REQUESTS-REJECTED
+           END-EVALUATE
+           EXIT PARAGRAPH.
+
+       BATCH-CREATE-CUSTOMER.
+           IF BREQ-CUST-NAME = SPACES
+              DISPLAY "Blank name, rejected: " BREQ-CUST-ID
+              ADD 1 TO WS-REQUESTS-REJECTED
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE BREQ-CUST-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "Y"
+              DISPLAY "Duplicate Customer ID, rejected: " BREQ-CUST-ID
+              ADD 1 TO WS-REQUESTS-REJECTED
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE BREQ-CUST-ID   TO CUSTOMER-ID
+           MOVE BREQ-CUST-NAME TO CUSTOMER-NAME
+           WRITE CUSTOMER-RECORD
+           ADD 1 TO WS-CUSTOMERS-CREATED
+
+           MOVE BREQ-CUST-ID    TO WS-AUDIT-KEY-TXT
+           MOVE "CREATE-CUSTOMER" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD
+           EXIT PARAGRAPH.
+
+       BATCH-OPEN-ACCOUNT.
+           MOVE BREQ-CUST-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "N"
+              DISPLAY "Customer not found, rejected: " BREQ-ACCT-NUMBER
+              ADD 1 TO WS-REQUESTS-REJECTED
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE BREQ-ACCT-NUMBER TO ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "Y"
+              DISPLAY "Duplicate Account Number, rejected: "
+                      BREQ-ACCT-NUMBER
+              ADD 1 TO WS-REQUESTS-REJECTED
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-TYPE-VALID
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1 UNTIL WS-TYPE-IDX > 3
+                   IF BREQ-ACCT-TYPE = WS-VALID-ACCT-TYPE(WS-TYPE-IDX)
+                      MOVE "Y" TO WS-TYPE-VALID
+                   END-IF
+           END-PERFORM
+           IF WS-TYPE-VALID = "N"
+              DISPLAY "Invalid account type, rejected: " BREQ-ACCT-TYPE
+              ADD 1 TO WS-REQUESTS-REJECTED
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE BREQ-ACCT-NUMBER TO ACCOUNT-NUMBER
+           MOVE BREQ-ACCT-TYPE   TO ACCOUNT-TYPE
+           MOVE 0                TO ACCOUNT-BALANCE
+           MOVE BREQ-CUST-ID     TO ACCOUNT-CUST-ID
+           IF ACCOUNT-TYPE = "Checking"
+              MOVE 500.00 TO ACCOUNT-OVERDRAFT-LIMIT
+           ELSE
+              MOVE 0 TO ACCOUNT-OVERDRAFT-LIMIT
+           END-IF
+           WRITE ACCOUNT-RECORD
+           ADD 1 TO WS-ACCOUNTS-OPENED
+
+           MOVE BREQ-ACCT-NUMBER TO WS-AUDIT-KEY-TXT
+           MOVE "OPEN-ACCOUNT"   TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD
+           EXIT PARAGRAPH.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           MOVE WS-DATETIME(1:14) TO WS-CURRENT-TIMESTAMP
+           MOVE WS-AUDIT-KEY-TXT     TO AUDIT-KEY
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           EXIT PARAGRAPH.
+
+       OPEN-CUSTOMER-IO.
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS = "35"
+              OPEN OUTPUT CUSTOMER-FILE
+              CLOSE CUSTOMER-FILE
+              OPEN I-O CUSTOMER-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       OPEN-ACCOUNT-IO.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS = "35"
+              OPEN OUTPUT ACCOUNT-FILE
+              CLOSE ACCOUNT-FILE
+              OPEN I-O ACCOUNT-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       END PROGRAM BANKBAT.
