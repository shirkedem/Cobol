@@ -0,0 +1,11 @@
+      *> Shared record layout for ACCOUNT-FILE.
+      *> Copied into every program that reads or writes accounts.dat
+      *> so the layout only has to change in one place.
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-NUMBER          PIC 9(10).
+           05  ACCOUNT-TYPE            PIC A(14).
+      *> signed so a checking account can carry a balance down into its
+      *> approved overdraft limit
+           05  ACCOUNT-BALANCE         PIC S9(9)V99.
+           05  ACCOUNT-CUST-ID         PIC 9(6).
+           05  ACCOUNT-OVERDRAFT-LIMIT PIC 9(7)V99.
