@@ -0,0 +1,12 @@
+      *> Enumerated list of valid account types, so reports that group
+      *> by ACCOUNT-TYPE don't fragment across near-duplicate spellings.
+      *> Shared by every program that validates ACCOUNT-TYPE against it,
+      *> so the list only has to change in one place.
+       01  WS-VALID-ACCT-TYPES.
+           05  FILLER              PIC A(14) VALUE "Savings".
+           05  FILLER              PIC A(14) VALUE "Checking".
+           05  FILLER              PIC A(14) VALUE "Money Market".
+       01  WS-VALID-ACCT-TYPES-TBL REDEFINES WS-VALID-ACCT-TYPES.
+           05  WS-VALID-ACCT-TYPE  PIC A(14) OCCURS 3 TIMES.
+       01  WS-TYPE-VALID        PIC X       VALUE "N".
+       01  WS-TYPE-IDX          PIC 9(2).
