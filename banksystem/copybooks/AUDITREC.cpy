@@ -0,0 +1,6 @@
+      *> Shared record layout for AUDIT-FILE, an append-only trail of
+      *> who/what created a customer or account record and when.
+       01  AUDIT-RECORD.
+           05  AUDIT-KEY            PIC X(10).   *> customer or account key
+           05  AUDIT-ACTION         PIC X(20).
+           05  AUDIT-TIMESTAMP      PIC X(14).   *> YYYYMMDDHHMMSS
