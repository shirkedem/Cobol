@@ -0,0 +1,8 @@
+      *> Shared record layout for a batch run's stack of account-opening/
+      *> customer-creation requests, read by bankbatch.cbl.
+       01  BATCH-REQUEST-RECORD.
+           05  BREQ-TYPE           PIC X(1).      *> "C" or "A"
+           05  BREQ-CUST-ID        PIC 9(6).
+           05  BREQ-CUST-NAME      PIC X(30).
+           05  BREQ-ACCT-NUMBER    PIC 9(10).
+           05  BREQ-ACCT-TYPE      PIC X(14).
