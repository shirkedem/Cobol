@@ -0,0 +1,5 @@
+      *> Shared record layout for a batch job's restart checkpoint file:
+      *> just how many input records had been read the last time a
+      *> checkpoint was written.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORDS-READ    PIC 9(8).
