@@ -0,0 +1,5 @@
+      *> Shared record layout for CONTROL-FILE, a one-record file that
+      *> tracks a running total independently of ACCOUNT-FILE so the
+      *> nightly reconciliation job has something to check it against.
+       01  CONTROL-RECORD.
+           05  CONTROL-TOTAL        PIC S9(9)V99.
