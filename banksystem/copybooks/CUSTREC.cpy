@@ -0,0 +1,6 @@
+      *> Shared record layout for CUSTOMER-FILE.
+      *> Copied into every program that reads or writes customers.dat
+      *> so the layout only has to change in one place.
+       01  CUSTOMER-RECORD.
+           05  CUSTOMER-ID      PIC 9(6).
+           05  CUSTOMER-NAME    PIC X(30).
