@@ -0,0 +1,7 @@
+      *> One line per BANKSYSTEM interactive session: when it started/
+      *> ended and how many customers/accounts got created along the way.
+       01  RUNLOG-RECORD.
+           05  RUNLOG-START-TS       PIC X(14).
+           05  RUNLOG-END-TS         PIC X(14).
+           05  RUNLOG-CUST-CREATED   PIC 9(6).
+           05  RUNLOG-ACCT-CREATED   PIC 9(6).
