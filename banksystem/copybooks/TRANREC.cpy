@@ -0,0 +1,7 @@
+      *> Shared record layout for TRANSACTION-FILE (deposit/withdrawal
+      *> ledger entries posted against an account).
+       01  TRANSACTION-RECORD.
+           05  TRAN-ACCOUNT-NUMBER  PIC 9(10).
+           05  TRAN-TYPE            PIC X(1).      *> "D" or "W"
+           05  TRAN-AMOUNT          PIC 9(9)V99.
+           05  TRAN-DATE            PIC X(8).      *> YYYYMMDD
