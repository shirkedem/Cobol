@@ -0,0 +1,205 @@
+      *> Batch program: loads a stack of new customers from a sequential
+      *> onboarding file into CUSTOMER-FILE, running each one through the
+      *> same duplicate-ID check CREATE-CUSTOMER uses interactively.
+      *> Writes a checkpoint every WS-CHECKPOINT-INTERVAL records so a
+      *> job that dies partway through can be restarted from where it
+      *> left off instead of rerunning the whole file and risking
+      *> duplicate writes.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CUSTIMP.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT NEWCUST-FILE ASSIGN TO "newcust.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEWCUST-FILE-STATUS.
+           SELECT CUSTOMER-FILE ASSIGN TO "customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "custimp.ckp"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD NEWCUST-FILE.
+           COPY CUSTREC
+             REPLACING ==CUSTOMER-RECORD== BY ==NEWCUST-RECORD==
+             ==CUSTOMER-ID== BY ==NEWCUST-ID==
+             ==CUSTOMER-NAME== BY ==NEWCUST-NAME==.
+
+         FD CUSTOMER-FILE.
+           COPY CUSTREC.
+
+         FD CHECKPOINT-FILE.
+           COPY CHKPREC.
+
+         FD AUDIT-FILE.
+         *> trail of every customer this bulk-import writes, same as
+         *> CREATE-CUSTOMER/BATCH-CREATE-CUSTOMER already do.
+           COPY AUDITREC.
+
+         WORKING-STORAGE SECTION.
+       01 WS-NEWCUST-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-CUST-FILE-STATUS    PIC X(2) VALUE "00".
+       01 WS-CKPT-FILE-STATUS    PIC X(2) VALUE "00".
+       01 WS-AUDIT-FILE-STATUS   PIC X(2) VALUE "00".
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-SKIP-COUNT          PIC 9(8) VALUE ZEROS.
+       01 WS-RECORDS-READ        PIC 9(8) VALUE ZEROS.
+       01 WS-RECORDS-WRITTEN     PIC 9(8) VALUE ZEROS.
+       01 WS-RECORDS-DUPLICATE   PIC 9(8) VALUE ZEROS.
+       01 WS-EOF                 PIC X    VALUE "N".
+       01 WS-FOUND               PIC X    VALUE "N".
+       01 WS-SKIP-EOF            PIC X    VALUE "N".
+       01 I                      PIC 9(8).
+
+       01 WS-DATETIME            PIC X(20).
+       01 WS-CURRENT-TIMESTAMP   PIC X(14).
+       01 WS-AUDIT-KEY-TXT       PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " "
+           DISPLAY "-- Batch Customer Import --"
+
+           PERFORM LOAD-CHECKPOINT
+           OPEN INPUT NEWCUST-FILE
+
+           IF WS-SKIP-COUNT > 0
+              DISPLAY "Resuming after checkpoint, skipping "
+                      WS-SKIP-COUNT " already-processed record(s)."
+              PERFORM SKIP-ALREADY-PROCESSED
+           END-IF
+
+           PERFORM OPEN-CUSTOMER-IO
+
+           PERFORM UNTIL WS-EOF = "Y"
+                   READ NEWCUST-FILE
+                   AT END
+                      MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-ONE-CUSTOMER
+                   END-READ
+           END-PERFORM
+
+           CLOSE NEWCUST-FILE
+           CLOSE CUSTOMER-FILE
+
+           *> The whole input file was read to completion (the only way
+           *> out of the loop above is AT END), so this run is done, not
+           *> interrupted - clear the checkpoint so the next ordinary
+           *> run starts at record 1 instead of skipping into whatever
+           *> new file shows up next.
+           PERFORM CLEAR-CHECKPOINT
+
+           DISPLAY " "
+           DISPLAY "Records read:       " WS-RECORDS-READ
+           DISPLAY "Customers written:  " WS-RECORDS-WRITTEN
+           DISPLAY "Duplicates skipped: " WS-RECORDS-DUPLICATE
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           MOVE ZEROS TO WS-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "35"
+              READ CHECKPOINT-FILE NEXT RECORD
+              MOVE CKPT-RECORDS-READ TO WS-SKIP-COUNT
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       SKIP-ALREADY-PROCESSED.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-SKIP-COUNT OR WS-SKIP-EOF = "Y"
+                   READ NEWCUST-FILE
+                       AT END
+                          MOVE "Y" TO WS-SKIP-EOF
+                       NOT AT END
+                           ADD 1 TO WS-RECORDS-READ
+                   END-READ
+           END-PERFORM
+           EXIT PARAGRAPH.
+
+       PROCESS-ONE-CUSTOMER.
+           ADD 1 TO WS-RECORDS-READ
+
+           IF NEWCUST-NAME = SPACES
+              DISPLAY "Blank name, rejected: " NEWCUST-ID
+              ADD 1 TO WS-RECORDS-DUPLICATE
+           ELSE
+              MOVE NEWCUST-ID   TO CUSTOMER-ID
+              MOVE NEWCUST-NAME TO CUSTOMER-NAME
+
+              READ CUSTOMER-FILE
+                  INVALID KEY
+                      MOVE "N" TO WS-FOUND
+                  NOT INVALID KEY
+                      MOVE "Y" TO WS-FOUND
+              END-READ
+
+              IF WS-FOUND = "Y"
+                 DISPLAY "Duplicate Customer ID " NEWCUST-ID
+                         ", skipped."
+                 ADD 1 TO WS-RECORDS-DUPLICATE
+              ELSE
+                 MOVE NEWCUST-ID   TO CUSTOMER-ID
+                 MOVE NEWCUST-NAME TO CUSTOMER-NAME
+                 WRITE CUSTOMER-RECORD
+                 ADD 1 TO WS-RECORDS-WRITTEN
+
+                 MOVE NEWCUST-ID       TO WS-AUDIT-KEY-TXT
+                 MOVE "CREATE-CUSTOMER" TO AUDIT-ACTION
+                 PERFORM WRITE-AUDIT-RECORD
+              END-IF
+           END-IF
+
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+           EXIT PARAGRAPH.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT PARAGRAPH.
+
+       CLEAR-CHECKPOINT.
+           MOVE ZEROS TO CKPT-RECORDS-READ
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT PARAGRAPH.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME
+           MOVE WS-DATETIME(1:14)     TO WS-CURRENT-TIMESTAMP
+           MOVE WS-AUDIT-KEY-TXT      TO AUDIT-KEY
+           MOVE WS-CURRENT-TIMESTAMP  TO AUDIT-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           EXIT PARAGRAPH.
+
+       OPEN-CUSTOMER-IO.
+           *> Indexed files must exist before OPEN I-O will succeed, so
+           *> create an empty one the first time the program runs.
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS = "35"
+              OPEN OUTPUT CUSTOMER-FILE
+              CLOSE CUSTOMER-FILE
+              OPEN I-O CUSTOMER-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+       END PROGRAM CUSTIMP.
