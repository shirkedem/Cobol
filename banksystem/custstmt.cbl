@@ -0,0 +1,97 @@
+      *> Batch report: prints a customer's account statement.
+      *> Looks up the customer by CUSTOMER-ID, then lists every account
+      *> that customer owns along with a total across all of them.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CUSTSTMT.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD CUSTOMER-FILE.
+           COPY CUSTREC.
+
+         FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+         WORKING-STORAGE SECTION.
+       01 WS-CUST-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-ACCT-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-SEARCH-CUST-ID    PIC 9(6).
+       01 WS-FOUND             PIC X     VALUE "N".
+       01 WS-EOF               PIC X     VALUE "N".
+       01 WS-ACCOUNT-COUNT     PIC 9(4)  VALUE ZEROS.
+       01 WS-TOTAL-BALANCE     PIC S9(9)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " "
+           DISPLAY "-- Customer Account Statement --"
+           DISPLAY "Enter Customer ID (6 digits): "
+           ACCEPT WS-SEARCH-CUST-ID
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS = "35"
+              DISPLAY "No customers on file."
+              STOP RUN
+           END-IF
+           MOVE WS-SEARCH-CUST-ID TO CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+           CLOSE CUSTOMER-FILE
+
+           IF WS-FOUND = "N"
+              DISPLAY "Customer not found."
+              STOP RUN
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Customer: " CUSTOMER-NAME
+           DISPLAY "Accounts:"
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "35"
+              PERFORM UNTIL WS-EOF = "Y"
+                      READ ACCOUNT-FILE NEXT RECORD
+                      AT END
+                         MOVE "Y" TO WS-EOF
+                      NOT AT END
+                          IF ACCOUNT-CUST-ID = WS-SEARCH-CUST-ID
+                             DISPLAY "  Account " ACCOUNT-NUMBER
+                                     " (" ACCOUNT-TYPE ") Balance: "
+                                     ACCOUNT-BALANCE
+                             ADD ACCOUNT-BALANCE TO WS-TOTAL-BALANCE
+                             ADD 1 TO WS-ACCOUNT-COUNT
+                          END-IF
+                      END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF
+
+           DISPLAY " "
+           IF WS-ACCOUNT-COUNT = 0
+              DISPLAY "This customer has no accounts on file."
+           ELSE
+              DISPLAY "Total across " WS-ACCOUNT-COUNT " account(s): "
+                      WS-TOTAL-BALANCE
+           END-IF
+           STOP RUN.
+
+       END PROGRAM CUSTSTMT.
