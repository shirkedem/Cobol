@@ -0,0 +1,79 @@
+      *> End-of-day batch job: sums ACCOUNT-BALANCE across every account
+      *> and compares it to the independently-maintained CONTROL-FILE
+      *> total, flagging a break if they don't match to the penny.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. EODRECON.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "control.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTRL-FILE-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+         FD CONTROL-FILE.
+           COPY CTRLREC.
+
+         WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-CTRL-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-EOF               PIC X     VALUE "N".
+       01 WS-ACCOUNT-COUNT     PIC 9(6)  VALUE ZEROS.
+       01 WS-COMPUTED-TOTAL    PIC S9(9)V99 VALUE ZEROS.
+       01 WS-CONTROL-TOTAL     PIC S9(9)V99 VALUE ZEROS.
+       01 WS-CTRL-OPENED       PIC X     VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " "
+           DISPLAY "-- End-of-Day Reconciliation --"
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "35"
+              PERFORM UNTIL WS-EOF = "Y"
+                      READ ACCOUNT-FILE NEXT RECORD
+                      AT END
+                         MOVE "Y" TO WS-EOF
+                      NOT AT END
+                          ADD ACCOUNT-BALANCE TO WS-COMPUTED-TOTAL
+                          ADD 1 TO WS-ACCOUNT-COUNT
+                      END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF
+
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTRL-FILE-STATUS = "35"
+              MOVE ZEROS TO WS-CONTROL-TOTAL
+           ELSE
+              MOVE "Y" TO WS-CTRL-OPENED
+              READ CONTROL-FILE NEXT RECORD
+              MOVE CONTROL-TOTAL TO WS-CONTROL-TOTAL
+           END-IF
+           IF WS-CTRL-OPENED = "Y"
+              CLOSE CONTROL-FILE
+           END-IF
+
+           DISPLAY "Accounts read:      " WS-ACCOUNT-COUNT
+           DISPLAY "ACCOUNT-FILE total:  " WS-COMPUTED-TOTAL
+           DISPLAY "Control total:       " WS-CONTROL-TOTAL
+
+           IF WS-COMPUTED-TOTAL = WS-CONTROL-TOTAL
+              DISPLAY "RECONCILIATION OK - totals match."
+           ELSE
+              DISPLAY "*** RECONCILIATION BREAK - totals mismatch ***"
+           END-IF
+           STOP RUN.
+
+       END PROGRAM EODRECON.
