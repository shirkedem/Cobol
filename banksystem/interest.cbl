@@ -0,0 +1,97 @@
+      *> Nightly batch job: applies interest to ACCOUNT-BALANCE based on
+      *> ACCOUNT-TYPE. Savings accounts accrue; checking accounts don't.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. INTACCR.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "control.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTRL-FILE-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+         FD CONTROL-FILE.
+         *> kept in step here too, so accrued interest doesn't show up
+         *> as a false reconciliation break in eodrecon.cbl.
+           COPY CTRLREC.
+
+         WORKING-STORAGE SECTION.
+       01 WS-ACCT-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-CTRL-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-EOF               PIC X     VALUE "N".
+       01 WS-SAVINGS-RATE      PIC 9V9(4) VALUE 0.0002.
+       01 WS-ACCOUNTS-READ     PIC 9(6)  VALUE ZEROS.
+       01 WS-ACCOUNTS-ACCRUED  PIC 9(6)  VALUE ZEROS.
+       01 WS-ACCRUED-AMOUNT    PIC S9(9)V99 VALUE ZEROS.
+       01 WS-INTEREST-TOTAL    PIC S9(9)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " "
+           DISPLAY "-- Nightly Interest Accrual --"
+
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS = "35"
+              DISPLAY "No accounts on file."
+           ELSE
+              PERFORM UNTIL WS-EOF = "Y"
+                      READ ACCOUNT-FILE NEXT RECORD
+                      AT END
+                         MOVE "Y" TO WS-EOF
+                      NOT AT END
+                          PERFORM ACCRUE-ONE-ACCOUNT
+                      END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF
+
+           IF WS-INTEREST-TOTAL NOT = 0
+              PERFORM UPDATE-CONTROL-TOTAL
+           END-IF
+
+           DISPLAY "Accounts read:    " WS-ACCOUNTS-READ
+           DISPLAY "Accounts accrued: " WS-ACCOUNTS-ACCRUED
+           DISPLAY "Interest posted:  " WS-INTEREST-TOTAL
+           STOP RUN.
+
+       ACCRUE-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-READ
+           IF ACCOUNT-TYPE = "Savings"
+              COMPUTE WS-ACCRUED-AMOUNT ROUNDED =
+                 ACCOUNT-BALANCE * WS-SAVINGS-RATE
+              ADD WS-ACCRUED-AMOUNT TO ACCOUNT-BALANCE
+              REWRITE ACCOUNT-RECORD
+              ADD WS-ACCRUED-AMOUNT TO WS-INTEREST-TOTAL
+              ADD 1 TO WS-ACCOUNTS-ACCRUED
+           END-IF
+           EXIT PARAGRAPH.
+
+       UPDATE-CONTROL-TOTAL.
+       *> Same first-run-creation pattern as bank.cbl's paragraph of the
+       *> same name, posting the run's total accrued interest in one shot.
+           OPEN I-O CONTROL-FILE
+           IF WS-CTRL-FILE-STATUS = "35"
+              MOVE ZEROS TO CONTROL-TOTAL
+              OPEN OUTPUT CONTROL-FILE
+              WRITE CONTROL-RECORD
+              CLOSE CONTROL-FILE
+              OPEN I-O CONTROL-FILE
+           END-IF
+           READ CONTROL-FILE NEXT RECORD
+           ADD WS-INTEREST-TOTAL TO CONTROL-TOTAL
+           REWRITE CONTROL-RECORD
+           CLOSE CONTROL-FILE
+           EXIT PARAGRAPH.
+
+       END PROGRAM INTACCR.
