@@ -0,0 +1,25 @@
+//BANKBAT  JOB (ACCTG),'BANK BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs BANKBAT unattended overnight against a stack of
+//* account-opening/customer-creation requests instead of requiring
+//* someone to key them in one at a time through BANKSYSTEM's menu.
+//*
+//* BANKBAT's SELECT clauses ASSIGN TO fixed OS filenames
+//* (batchreq.dat, customers.dat, accounts.dat, audit.dat), not DD
+//* names, so these are HFS/USS files addressed with PATH= rather
+//* than mainframe DD-name or DSN= allocation - the DD names below
+//* are just JCL labels, the PATH values are what actually route.
+//* These must be the same files BANKSYSTEM and the other batch
+//* programs open by that literal name in their own working
+//* directory.
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=BANKBAT
+//STEPLIB  DD DSN=PROD.BANKSYS.LOADLIB,DISP=SHR
+//BATCHREQ DD PATH='/bankdata/batchreq.dat',PATHOPTS=(ORDONLY)
+//CUSTFILE DD PATH='/bankdata/customers.dat',PATHOPTS=(ORDWR)
+//ACCTFILE DD PATH='/bankdata/accounts.dat',PATHOPTS=(ORDWR)
+//AUDITLOG DD PATH='/bankdata/audit.dat',
+//            PATHOPTS=(OWRONLY,OAPPEND)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
