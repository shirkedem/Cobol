@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. number_statistics.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+         WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS PIC X(2)     VALUE "00".
+       01  WS-EOF              PIC X        VALUE "N".
+      *> balances can be negative (overdraft), so there is no safe
+      *> sentinel value for MAXIMUM/MINIMUM - seed both from the first
+      *> account read instead
+       01  WS-FIRST            PIC X        VALUE "Y".
+       01  WS-ACCOUNT-COUNT    PIC 9(6)     VALUE ZEROS.
+       01  TOTAL               PIC S9(9)V99 VALUE ZEROS.
+       01  AVERAGE             PIC S9(9)V99 VALUE ZEROS.
+       01  MAXIMUM             PIC S9(9)V99 VALUE ZEROS.
+       01  MINIMUM             PIC S9(9)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           *> daily snapshot of where the bank's money sits, built from
+           *> every ACCOUNT-BALANCE on file rather than 10 typed numbers
+           DISPLAY " "
+           DISPLAY "-- Bank-Wide Balance Statistics --"
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "35"
+              PERFORM UNTIL WS-EOF = "Y"
+                  READ ACCOUNT-FILE NEXT RECORD
+                  AT END
+                     MOVE "Y" TO WS-EOF
+                  NOT AT END
+                      PERFORM ACCUMULATE-ONE-ACCOUNT
+                  END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF
+
+           IF WS-ACCOUNT-COUNT = 0
+              DISPLAY "No accounts on file."
+           ELSE
+              COMPUTE AVERAGE = TOTAL / WS-ACCOUNT-COUNT
+              DISPLAY "Accounts on file:     " WS-ACCOUNT-COUNT
+              DISPLAY "Total deposits:       " TOTAL
+              DISPLAY "Average balance:      " AVERAGE
+              DISPLAY "Highest balance:      " MAXIMUM
+              DISPLAY "Lowest balance:       " MINIMUM
+           END-IF
+
+           STOP RUN.
+
+       ACCUMULATE-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNT-COUNT
+           ADD ACCOUNT-BALANCE TO TOTAL
+           IF WS-FIRST = "Y"
+              MOVE ACCOUNT-BALANCE TO MAXIMUM
+              MOVE ACCOUNT-BALANCE TO MINIMUM
+              MOVE "N" TO WS-FIRST
+           ELSE
+              IF ACCOUNT-BALANCE > MAXIMUM
+                 MOVE ACCOUNT-BALANCE TO MAXIMUM
+              END-IF
+              IF ACCOUNT-BALANCE < MINIMUM
+                 MOVE ACCOUNT-BALANCE TO MINIMUM
+              END-IF
+           END-IF
+           EXIT PARAGRAPH.
+
+       END PROGRAM number_statistics.
