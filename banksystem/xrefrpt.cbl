@@ -0,0 +1,87 @@
+      *> Batch report: prints every customer together with the account
+      *> numbers/types/balances they hold, using ACCOUNT-CUST-ID to link
+      *> ACCOUNT-FILE back to CUSTOMER-FILE.
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. XREFRPT.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customers.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD CUSTOMER-FILE.
+           COPY CUSTREC.
+
+         FD ACCOUNT-FILE.
+           COPY ACCTREC.
+
+         WORKING-STORAGE SECTION.
+       01 WS-CUST-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-ACCT-FILE-STATUS  PIC X(2)  VALUE "00".
+       01 WS-CUST-EOF          PIC X     VALUE "N".
+       01 WS-ACCT-EOF          PIC X     VALUE "N".
+       01 WS-ACCOUNTS-FOUND    PIC 9(4)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY " "
+           DISPLAY "-- Customer-to-Accounts Cross-Reference --"
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-FILE-STATUS = "35"
+              DISPLAY "No customers on file."
+           ELSE
+              PERFORM UNTIL WS-CUST-EOF = "Y"
+                      READ CUSTOMER-FILE NEXT RECORD
+                      AT END
+                         MOVE "Y" TO WS-CUST-EOF
+                      NOT AT END
+                          PERFORM PRINT-CUSTOMER-ACCOUNTS
+                      END-READ
+              END-PERFORM
+              CLOSE CUSTOMER-FILE
+           END-IF
+           STOP RUN.
+
+       PRINT-CUSTOMER-ACCOUNTS.
+           DISPLAY " "
+           DISPLAY "Customer " CUSTOMER-ID ": " CUSTOMER-NAME
+           MOVE ZEROS TO WS-ACCOUNTS-FOUND
+           MOVE "N" TO WS-ACCT-EOF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-FILE-STATUS NOT = "35"
+              PERFORM UNTIL WS-ACCT-EOF = "Y"
+                      READ ACCOUNT-FILE NEXT RECORD
+                      AT END
+                         MOVE "Y" TO WS-ACCT-EOF
+                      NOT AT END
+                          IF ACCOUNT-CUST-ID = CUSTOMER-ID
+                             DISPLAY "  Account " ACCOUNT-NUMBER
+                                     " (" ACCOUNT-TYPE ") Balance: "
+                                     ACCOUNT-BALANCE
+                             ADD 1 TO WS-ACCOUNTS-FOUND
+                          END-IF
+                      END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF
+
+           IF WS-ACCOUNTS-FOUND = 0
+              DISPLAY "  (no accounts)"
+           END-IF
+           EXIT PARAGRAPH.
+
+       END PROGRAM XREFRPT.
